@@ -14,7 +14,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT clientFile
-               ASSIGN TO "client.txt" ORGANIZATION IS LINE SEQUENTIAL .
+               ASSIGN TO "client.txt" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS f-clientId
+               FILE STATUS IS WS-clientStatus.
+           SELECT employeeFile
+               ASSIGN TO "employee.txt" ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-employeeStatus.
+           SELECT paySlipFile
+               ASSIGN TO "payslip.txt" ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-paySlipStatus.
+           SELECT auditFile
+               ASSIGN TO "audit.txt" ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-auditStatus.
+           SELECT extractFile
+               ASSIGN TO "extract.txt" ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -29,10 +43,52 @@
                    04 f-rue PIC X(20).
                    04 f-codePostal PIC 9(5).
                    04 f-ville PIC X(15).
-           02 f-produitFinancier.
+           02 f-nbProduits PIC 9(2).
+           02 f-produitFinancier OCCURS 1 TO 10 TIMES
+                   DEPENDING ON f-nbProduits.
                03 f-intitule PIC X(50).
-               03 f-somme PIC $*****,999.
+               03 f-somme PIC 9(7)V99.
                03 f-dateCreation PIC 99/99/9999.
+      *-----------------------
+      *EMPLOYE
+       FD employeeFile.
+       01 f-employee.
+           02 f-idEmploye PIC 9(5).
+           02 f-nomEmploye PIC X(15).
+           02 f-prenomEmploye PIC X(15).
+           02 f-salaireBase PIC 9(7)V99.
+           02 f-typeContrat PIC X(3).
+      *-----------------------
+      *FICHE DE PAYE
+       FD paySlipFile.
+       01 f-payslip.
+           02 f-ps-idEmploye PIC 9(5).
+           02 f-ps-nomEmploye PIC X(15).
+           02 f-ps-prenomEmploye PIC X(15).
+           02 f-ps-moisPaie PIC 99.
+           02 f-ps-anneePaie PIC 9(4).
+           02 f-ps-brut PIC 9(7)V99.
+           02 f-ps-cotisations PIC 9(7)V99.
+           02 f-ps-net PIC 9(7)V99.
+      *-----------------------
+      *JOURNAL D'AUDIT
+       FD auditFile.
+       01 f-audit.
+           02 f-aud-date PIC 9(8).
+           02 f-aud-heure PIC 9(8).
+           02 f-aud-operation PIC X(12).
+           02 f-aud-clientId PIC 9(5).
+      *-----------------------
+      *EXTRACTION PLATE POUR LA COMPTABILITE (MODE BATCH)
+       FD extractFile.
+       01 f-extrait.
+           02 x-clientId PIC 9(5).
+           02 x-nom PIC X(15).
+           02 x-prenom PIC X(15).
+           02 x-ville PIC X(15).
+           02 x-intitule PIC X(50).
+           02 x-somme PIC 9(7)V99.
+           02 x-dateCreation PIC 99/99/9999.
       *-----------------------
        WORKING-STORAGE SECTION.
       *CLIENT
@@ -45,14 +101,87 @@
                    04 rue PIC X(20).
                    04 codePostal PIC 9(5).
                    04 ville PIC X(15).
-           02 produitFinancier.
+           02 nbProduits PIC 9(2).
+           02 produitFinancier OCCURS 1 TO 10 TIMES
+                   DEPENDING ON nbProduits.
                03 intitule PIC X(50).
-               03 somme PIC $*****V999.
+               03 somme PIC 9(7)V99.
                03 dateCreation PIC 99/99/9999.
+               03 dateCreation-R REDEFINES dateCreation.
+                   04 dc-jour PIC 99.
+                   04 FILLER PIC X.
+                   04 dc-mois PIC 99.
+                   04 FILLER PIC X.
+                   04 dc-annee PIC 9(4).
+
+       01 WS-ixProd PIC 99 VALUE 1.
 
        01 End-Of-File PIC X.
            88 EOF VALUE "Y".
 
+      *EMPLOYE / FICHE DE PAYE
+       01 WS-employee.
+           02 idEmploye PIC 9(5).
+           02 nomEmploye PIC X(15).
+           02 prenomEmploye PIC X(15).
+           02 salaireBase PIC 9(7)V99.
+           02 typeContrat PIC X(3).
+
+       01 WS-paie.
+           02 moisPaie PIC 99.
+           02 anneePaie PIC 9(4).
+           02 primes PIC 9(5)V99 VALUE 0.
+           02 tauxCotisation PIC 9V999.
+           02 brutPaie PIC 9(7)V99.
+           02 cotisationsPaie PIC 9(7)V99.
+           02 netPaie PIC 9(7)V99.
+
+       01 WS-trouve PIC 9 VALUE 0.
+       01 WS-auditOperation PIC X(12).
+       01 WS-clientStatus PIC XX.
+       01 WS-employeeStatus PIC XX.
+       01 WS-paySlipStatus PIC XX.
+       01 WS-auditStatus PIC XX.
+       01 WS-confirm PIC X(1).
+       01 WS-codePostal-Saisie PIC X(5).
+
+      *FILTRES LISTE CLIENT
+       01 WS-filtreChoix PIC 9 VALUE 0.
+       01 WS-filtreVille PIC X(15).
+       01 WS-afficheLigne PIC 9.
+       01 WS-dateDebut.
+           02 WS-dateDebut-Saisie PIC 99/99/9999.
+           02 WS-dateDebut-R REDEFINES WS-dateDebut-Saisie.
+               03 dd-jour PIC 99.
+               03 FILLER PIC X.
+               03 dd-mois PIC 99.
+               03 FILLER PIC X.
+               03 dd-annee PIC 9(4).
+       01 WS-dateFin.
+           02 WS-dateFin-Saisie PIC 99/99/9999.
+           02 WS-dateFin-R REDEFINES WS-dateFin-Saisie.
+               03 df-jour PIC 99.
+               03 FILLER PIC X.
+               03 df-mois PIC 99.
+               03 FILLER PIC X.
+               03 df-annee PIC 9(4).
+       01 WS-dateDebutComp PIC 9(8).
+       01 WS-dateFinComp PIC 9(8).
+       01 WS-dateRecComp PIC 9(8).
+
+      *RAPPORT PRODUITS FINANCIERS
+       01 WS-rapport.
+           02 WS-nbVilles PIC 99 VALUE 0.
+           02 WS-villeTable OCCURS 50 TIMES INDEXED BY WS-ixV.
+               03 WS-villeNom PIC X(15).
+               03 WS-villeTotal PIC 9(9)V99.
+           02 WS-nbIntitules PIC 99 VALUE 0.
+           02 WS-intituleTable OCCURS 50 TIMES INDEXED BY WS-ixI.
+               03 WS-intituleNom PIC X(50).
+               03 WS-intituleTotal PIC 9(9)V99.
+       01 WS-grandTotal PIC 9(9)V99.
+       01 WS-trouveIndex PIC 9 VALUE 0.
+
       *-----------------------
       *
       *
@@ -97,6 +226,7 @@
       *     ######################################################################################
       *CHOIX MAIN
        01 WS-choix PIC 9.
+       01 WS-modeBatch PIC X(20).
        01 nbLine PIC 99 VALUE 1.
        01 BOOL PIC 9 VALUE 1.
 
@@ -118,27 +248,102 @@
                03 s-rue PIC X(20) TO rue REQUIRED.
            02 ss-codePostal.
                03 LINE 11 COL 8 VALUE 'Code Postal :'.
-               03 s-codePostal PIC X(5) TO codePostal REQUIRED.
+               03 s-codePostal PIC X(5) TO WS-codePostal-Saisie
+                   REQUIRED.
            02 ss-ville.
                03 LINE 12 COL 8 VALUE'Ville :'.
                03 s-ville PIC X(15) TO ville REQUIRED.
        01 s-ProduitFinancier.
+           02 ss-nbProduits.
+               03 LINE 14 COL 8 VALUE 'Nombre de produits (1-10) :'.
+               03 s-nbProduits PIC 99 TO nbProduits REQUIRED.
            02 ss-intitule.
                03 LINE 15 COL 8 VALUE 'Intitule :'.
-               03 s-intiutle PIC X(50) TO intitule REQUIRED.
+               03 s-intiutle PIC X(50) TO intitule(WS-ixProd)
+                   REQUIRED.
            02 ss-somme.
                03 LINE 16 COL 8 VALUE 'Somme (Format 0,00):'.
-               03 s-somme PIC $*****V99 TO somme REQUIRED.
+               03 s-somme PIC $*****V99 TO somme(WS-ixProd) REQUIRED.
            02 ss-DateCrea.
                03 LINE 17 COL 8 VALUE 'Date de creation :'.
-               03 s-dateCrea PIC 99/99/9999 TO dateCreation REQUIRED.
+               03 s-dateCrea PIC 99/99/9999
+                   TO dateCreation(WS-ixProd) REQUIRED.
+       01 s-Employee.
+           02 ss-idEmploye.
+               03 LINE 3 COL 8 VALUE 'Num Employe :'.
+               03 s-idEmploye PIC 9(5) TO idEmploye REQUIRED.
+           02 ss-nomEmploye.
+               03 LINE 6 COL 8 VALUE 'Nom :'.
+               03 s-nomEmploye PIC X(15) TO nomEmploye REQUIRED.
+           02 ss-prenomEmploye.
+               03 LINE 7 COL 8 VALUE 'Prenom :'.
+               03 s-prenomEmploye PIC X(15) TO prenomEmploye REQUIRED.
+           02 ss-salaireBase.
+               03 LINE 8 COL 8 VALUE 'Salaire de base :'.
+               03 s-salaireBase PIC 9(7)V99 TO salaireBase REQUIRED.
+           02 ss-typeContrat.
+               03 LINE 9 COL 8 VALUE 'Type Contrat (CDI/CDD/INT) :'.
+               03 s-typeContrat PIC X(3) TO typeContrat REQUIRED.
+       01 s-PayPeriod.
+           02 ss-moisPaie.
+               03 LINE 11 COL 8 VALUE 'Mois (MM) :'.
+               03 s-moisPaie PIC 99 TO moisPaie REQUIRED.
+           02 ss-anneePaie.
+               03 LINE 12 COL 8 VALUE 'Annee (AAAA) :'.
+               03 s-anneePaie PIC 9(4) TO anneePaie REQUIRED.
+           02 ss-primes.
+               03 LINE 13 COL 8 VALUE 'Primes (0 si aucune) :'.
+               03 s-primes PIC 9(5)V99 TO primes REQUIRED.
+       01 s-Confirm.
+           02 ss-confirm.
+               03 LINE 19 COL 8 VALUE 'Confirmer suppression (O/N):'.
+               03 s-confirm PIC X(1) TO WS-confirm REQUIRED.
+       01 s-FiltreListe.
+           02 ss-filtreChoix.
+               03 LINE 2 COL 8 VALUE
+                   'Filtrer : (0)Tous (1)Ville (2)Date produit'.
+               03 s-filtreChoix PIC 9 TO WS-filtreChoix REQUIRED.
+           02 ss-filtreVille.
+               03 LINE 4 COL 8 VALUE 'Ville recherchee :'.
+               03 s-filtreVille PIC X(15) TO WS-filtreVille REQUIRED.
+           02 ss-dateDebut.
+               03 LINE 4 COL 8 VALUE 'Date debut (JJ/MM/AAAA):'.
+               03 s-dateDebut PIC 99/99/9999 TO WS-dateDebut-Saisie
+                   REQUIRED.
+           02 ss-dateFin.
+               03 LINE 5 COL 8 VALUE 'Date fin   (JJ/MM/AAAA):'.
+               03 s-dateFin PIC 99/99/9999 TO WS-dateFin-Saisie
+                   REQUIRED.
+       01 aff-paySlip.
+           02 LINE 2 COL 8 VALUE '-- FICHE DE PAYE --'.
+           02 LINE 3 COL 8 VALUE 'Employe :'.
+           02 LINE 3 COL 20 PIC 99999 FROM idEmploye.
+           02 LINE 4 COL 8 PIC X(15) FROM nomEmploye.
+           02 LINE 4 COL 24 PIC X(15) FROM prenomEmploye.
+           02 LINE 5 COL 8 VALUE 'Periode :'.
+           02 LINE 5 COL 20 PIC 99 FROM moisPaie.
+           02 LINE 5 COL 23 PIC 9(4) FROM anneePaie.
+           02 LINE 7 COL 8 VALUE 'Salaire de base :'.
+           02 LINE 7 COL 30 PIC $*****V99 FROM salaireBase.
+           02 LINE 8 COL 8 VALUE 'Primes :'.
+           02 LINE 8 COL 30 PIC $*****V99 FROM primes.
+           02 LINE 9 COL 8 VALUE 'Brut :'.
+           02 LINE 9 COL 30 PIC $*****V99 FROM brutPaie.
+           02 LINE 10 COL 8 VALUE 'Cotisations :'.
+           02 LINE 10 COL 30 PIC $*****V99 FROM cotisationsPaie.
+           02 LINE 11 COL 8 VALUE 'NET A PAYER :'.
+           02 LINE 11 COL 30 PIC $*****V99 FROM netPaie.
        01 ss-choix.
            02 LINE 2 COL 8 VALUE 'FAITE VOTRE CHOIX'.
            02 LINE 3 COL 8 VALUE '- (0) Creation de CLIENT'.
            02 LINE 4 COL 8 VALUE '- (1) Affichage CLIENT'.
            02 LINE 5 COL 8 VALUE '- (2) List CLIENT'.
            02 LINE 6 COL 8 VALUE '- (3) QUIT'.
-           02 LINE 8 COL 12.
+           02 LINE 7 COL 8 VALUE '- (4) Fiche de Paye'.
+           02 LINE 8 COL 8 VALUE '- (5) Modifier CLIENT'.
+           02 LINE 9 COL 8 VALUE '- (6) Supprimer CLIENT'.
+           02 LINE 10 COL 8 VALUE '- (7) Rapport PRODUITS FINANCIERS'.
+           02 LINE 12 COL 12.
            02 s-choix PIC 9 TO WS-choix REQUIRED.
 
        01  aff-fiche.
@@ -151,10 +356,8 @@
            02 LINE 10 COL 8 PIC X(20) FROM rue REQUIRED.
            02 LINE 11 COL 8 PIC X(5) FROM codePostal.
            02 LINE 12 COL 8 PIC X(15) FROM ville.
-           02 LINE 14 COL 8 VALUE'-- PRODUIT FINANCIER --'.
-           02 LINE 15 COL 8 PIC X(50) FROM intitule.
-           02 LINE 16 COL 8 PIC $*****V99 FROM somme.
-           02 LINE 17 COL 8 PIC 99/99/9999 FROM dateCreation.
+           02 LINE 14 COL 8 VALUE'-- PRODUITS FINANCIERS --'.
+           02 LINE 15 COL 8 VALUE 'Voir liste ci-dessous'.
 
 
 
@@ -163,6 +366,48 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
        MAIN.
+           PERFORM AmorcerFichiers
+           ACCEPT WS-modeBatch FROM COMMAND-LINE
+           IF WS-modeBatch = 'BATCH' THEN
+               PERFORM ExtractionBatch
+           ELSE
+               PERFORM MenuInteractif
+           END-IF
+           STOP RUN.
+
+      *-----------------------
+      *    AMORCE DES FICHIERS -- SUR UNE INSTALLATION NEUVE, AUCUN
+      *    DE CES FICHIERS N'EXISTE ENCORE SUR DISQUE. UN OPEN I-O /
+      *    EXTEND / INPUT SUR UN FICHIER ABSENT EST FATAL (STATUS 35),
+      *    ET POUR UN FICHIER INDEXE SEUL UN OPEN OUTPUT CONSTRUIT LA
+      *    STRUCTURE DE CLE -- ON CREE DONC LE FICHIER UNE PREMIERE
+      *    FOIS S'IL N'EXISTE PAS ENCORE.
+       AmorcerFichiers.
+           OPEN INPUT clientFile
+           IF WS-clientStatus = '35' THEN
+               OPEN OUTPUT clientFile
+           END-IF
+           CLOSE clientFile
+
+           OPEN INPUT employeeFile
+           IF WS-employeeStatus = '35' THEN
+               OPEN OUTPUT employeeFile
+           END-IF
+           CLOSE employeeFile
+
+           OPEN INPUT paySlipFile
+           IF WS-paySlipStatus = '35' THEN
+               OPEN OUTPUT paySlipFile
+           END-IF
+           CLOSE paySlipFile
+
+           OPEN INPUT auditFile
+           IF WS-auditStatus = '35' THEN
+               OPEN OUTPUT auditFile
+           END-IF
+           CLOSE auditFile.
+
+       MenuInteractif.
        PERFORM UNTIL BOOL = 0
            DISPLAY CLEAR-SCREEN
            ACCEPT ss-choix
@@ -170,13 +415,25 @@
            if WS-choix = 0 THEN
                DISPLAY CLEAR-SCREEN
       *    CREATION D'UN CLIENT + ADRESSE + FINANCE
-               OPEN EXTEND clientFile
-
                PERFORM GetClientDetail
-                       MOVE WS-client to f-client
-                       Write f-client
+               PERFORM VerifierClientExiste
 
-               CLOSE clientFile
+               IF WS-trouve = 1 THEN
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY 'ATTENTION : ce numero client existe deja'
+               ELSE
+                   OPEN I-O clientFile
+                       PERFORM CopierWSversFD
+                       WRITE f-client
+                           INVALID KEY
+                               DISPLAY CLEAR-SCREEN
+                               DISPLAY 'Erreur ecriture client'
+                           NOT INVALID KEY
+                               MOVE 'CREATION' TO WS-auditOperation
+                               PERFORM EnregistrerAudit
+                       END-WRITE
+                   CLOSE clientFile
+               END-IF
 
            ELSE IF WS-choix = 1 THEN
                DISPLAY CLEAR-SCREEN
@@ -188,6 +445,26 @@
            PERFORM ListAff
            MOVE 0 TO BOOL
 
+           ELSE IF WS-choix = 4 THEN
+               DISPLAY CLEAR-SCREEN
+               PERFORM FichePaieRun
+               MOVE 0 TO BOOL
+
+           ELSE IF WS-choix = 5 THEN
+               DISPLAY CLEAR-SCREEN
+               PERFORM ModifierClient
+               MOVE 0 TO BOOL
+
+           ELSE IF WS-choix = 6 THEN
+               DISPLAY CLEAR-SCREEN
+               PERFORM SupprimerClient
+               MOVE 0 TO BOOL
+
+           ELSE IF WS-choix = 7 THEN
+               DISPLAY CLEAR-SCREEN
+               PERFORM RapportProduits
+               MOVE 0 TO BOOL
+
            ELSE
              DISPLAY CLEAR-SCREEN
              DISPLAY 'EXIT'
@@ -195,8 +472,6 @@
            END-IF
        END-PERFORM.
 
-           STOP RUN.
-
 
 
 
@@ -205,49 +480,470 @@
 
 
       ** add other procedures here
+      *-----------------------
+      *    COPIE DES ENREGISTREMENTS CLIENT (PRODUITS A NOMBRE
+      *    VARIABLE) -- un MOVE de groupe direct entre WS-client,
+      *    f-client et t-client ne recopie pas correctement la table
+      *    produitFinancier, donc on recopie champ a champ.
+       CopierFDversWS.
+           MOVE f-clientId TO clientId
+           MOVE f-nom TO nom
+           MOVE f-prenom TO prenom
+           MOVE f-rue TO rue
+           MOVE f-codePostal TO codePostal
+           MOVE f-ville TO ville
+           MOVE f-nbProduits TO nbProduits
+           PERFORM VARYING WS-ixProd FROM 1 BY 1
+                   UNTIL WS-ixProd > nbProduits
+               MOVE f-intitule(WS-ixProd) TO intitule(WS-ixProd)
+               MOVE f-somme(WS-ixProd) TO somme(WS-ixProd)
+               MOVE f-dateCreation(WS-ixProd)
+                   TO dateCreation(WS-ixProd)
+           END-PERFORM.
+
+       CopierWSversFD.
+           MOVE clientId TO f-clientId
+           MOVE nom TO f-nom
+           MOVE prenom TO f-prenom
+           MOVE rue TO f-rue
+           MOVE codePostal TO f-codePostal
+           MOVE ville TO f-ville
+           MOVE nbProduits TO f-nbProduits
+           PERFORM VARYING WS-ixProd FROM 1 BY 1
+                   UNTIL WS-ixProd > nbProduits
+               MOVE intitule(WS-ixProd) TO f-intitule(WS-ixProd)
+               MOVE somme(WS-ixProd) TO f-somme(WS-ixProd)
+               MOVE dateCreation(WS-ixProd)
+                   TO f-dateCreation(WS-ixProd)
+           END-PERFORM.
+
+      *-----------------------
+      *    JOURNAL D'AUDIT -- UNE LIGNE PAR OPERATION SUR UN CLIENT
+       EnregistrerAudit.
+           ACCEPT f-aud-date FROM DATE YYYYMMDD
+           ACCEPT f-aud-heure FROM TIME
+           MOVE WS-auditOperation TO f-aud-operation
+           MOVE clientId TO f-aud-clientId
+           OPEN EXTEND auditFile
+               WRITE f-audit
+           CLOSE auditFile.
+
+      *-----------------------
+      *    MODE BATCH -- EXTRACTION NON INTERACTIVE POUR LA
+      *    COMPTABILITE (JCL / PLANIFICATEUR), UNE LIGNE PAR
+      *    PRODUITFINANCIER
+       ExtractionBatch.
+           MOVE 'N' TO End-Of-File
+           OPEN INPUT clientFile
+           OPEN OUTPUT extractFile
+           PERFORM UNTIL EOF
+               READ clientFile NEXT RECORD INTO f-client
+                  AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF THEN
+                   PERFORM CopierFDversWS
+                   PERFORM VARYING WS-ixProd FROM 1 BY 1
+                           UNTIL WS-ixProd > nbProduits
+                       MOVE clientId TO x-clientId
+                       MOVE nom TO x-nom
+                       MOVE prenom TO x-prenom
+                       MOVE ville TO x-ville
+                       MOVE intitule(WS-ixProd) TO x-intitule
+                       MOVE somme(WS-ixProd) TO x-somme
+                       MOVE dateCreation(WS-ixProd) TO x-dateCreation
+                       WRITE f-extrait
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE clientFile
+           CLOSE extractFile.
+
        GetClientDetail.
            ACCEPT ss-clientID
            ACCEPT ss-nom
            ACCEPT ss-prenom
            ACCEPT ss-rue
-           ACCEPT ss-codePostal
+           PERFORM GetCodePostal
            ACCEPT ss-ville
-           ACCEPT ss-intitule
-           ACCEPT ss-somme
-           ACCEPT ss-dateCrea.
+           PERFORM GetNbProduits
+           PERFORM SaisirProduits.
+
+       SaisirProduits.
+           PERFORM VARYING WS-ixProd FROM 1 BY 1
+                   UNTIL WS-ixProd > nbProduits
+               ACCEPT ss-intitule
+               ACCEPT ss-somme
+               ACCEPT ss-dateCrea
+           END-PERFORM.
+
+       GetNbProduits.
+           MOVE 0 TO nbProduits
+           PERFORM UNTIL nbProduits >= 1 AND nbProduits <= 10
+               ACCEPT ss-nbProduits
+               IF nbProduits < 1 OR nbProduits > 10 THEN
+                   DISPLAY 'Nombre de produits invalide - 1 a 10'
+               END-IF
+           END-PERFORM.
+
+       GetCodePostal.
+           MOVE SPACES TO WS-codePostal-Saisie
+           PERFORM UNTIL WS-codePostal-Saisie IS NUMERIC
+               ACCEPT ss-codePostal
+               IF WS-codePostal-Saisie IS NOT NUMERIC THEN
+                   DISPLAY 'Code Postal invalide - 5 chiffres requis'
+               END-IF
+           END-PERFORM
+           MOVE WS-codePostal-Saisie TO codePostal.
 
 
        ListAff.
+           MOVE 0 TO WS-filtreChoix
+           DISPLAY CLEAR-SCREEN
+           ACCEPT ss-filtreChoix
+
+           IF WS-filtreChoix = 1 THEN
+               DISPLAY CLEAR-SCREEN
+               ACCEPT ss-filtreVille
+           END-IF
+           IF WS-filtreChoix = 2 THEN
+               DISPLAY CLEAR-SCREEN
+               ACCEPT ss-dateDebut
+               ACCEPT ss-dateFin
+               COMPUTE WS-dateDebutComp =
+                   dd-annee * 10000 + dd-mois * 100 + dd-jour
+               COMPUTE WS-dateFinComp =
+                   df-annee * 10000 + df-mois * 100 + df-jour
+           END-IF
+
+           DISPLAY CLEAR-SCREEN
+           MOVE 'N' TO End-Of-File
            OPEN INPUT clientFile
-              READ clientFile AT END SET EOF TO TRUE
-               END-READ
            PERFORM UNTIL EOF
                READ clientFile NEXT RECORD INTO f-client
                   AT END SET EOF TO TRUE
                END-READ
-                   MOVE f-client TO WS-client
-                   DISPLAY clientId SPACE nom SPACE prenom SPACE ville
-               READ clientFile AT END SET EOF TO TRUE
-               END-READ
+               IF NOT EOF THEN
+                   PERFORM CopierFDversWS
+                   MOVE 1 TO WS-afficheLigne
+                   EVALUATE WS-filtreChoix
+                       WHEN 1
+                           IF ville NOT = WS-filtreVille THEN
+                               MOVE 0 TO WS-afficheLigne
+                           END-IF
+                       WHEN 2
+                           MOVE 0 TO WS-afficheLigne
+                           PERFORM VARYING WS-ixProd FROM 1 BY 1
+                                   UNTIL WS-ixProd > nbProduits
+                               COMPUTE WS-dateRecComp =
+                                   dc-annee(WS-ixProd) * 10000
+                                       + dc-mois(WS-ixProd) * 100
+                                       + dc-jour(WS-ixProd)
+                               IF WS-dateRecComp NOT < WS-dateDebutComp
+                                  AND
+                                  WS-dateRecComp NOT > WS-dateFinComp
+                                  THEN
+                                   MOVE 1 TO WS-afficheLigne
+                               END-IF
+                           END-PERFORM
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+                   IF WS-afficheLigne = 1 THEN
+                       DISPLAY clientId SPACE nom SPACE prenom
+                           SPACE ville
+                   END-IF
+               END-IF
            END-PERFORM
                CLOSE clientFile.
 
 
 
+      *-----------------------
+      *    AFFICHAGE D'UN CLIENT -- LECTURE DIRECTE PAR CLE
        ClientAff.
            ACCEPT ss-clientID
            OPEN INPUT clientFile
+           MOVE clientId TO f-clientId
+           READ clientFile
+               INVALID KEY
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY 'Client inconnu'
+               NOT INVALID KEY
+                   PERFORM CopierFDversWS
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY aff-fiche
+                   PERFORM VARYING WS-ixProd FROM 1 BY 1
+                           UNTIL WS-ixProd > nbProduits
+                       DISPLAY intitule(WS-ixProd) SPACE
+                           somme(WS-ixProd) SPACE
+                           dateCreation(WS-ixProd)
+                   END-PERFORM
+                   MOVE 'AFFICHAGE' TO WS-auditOperation
+                   PERFORM EnregistrerAudit
+           END-READ
+           CLOSE clientFile.
+
+
+      *-----------------------
+      *    CONTROLE DE DOUBLON SUR LE NUMERO CLIENT
+       VerifierClientExiste.
+           MOVE 0 TO WS-trouve
+           OPEN INPUT clientFile
+           MOVE clientId TO f-clientId
+           READ clientFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-trouve
+           END-READ
+           CLOSE clientFile.
+
+      *-----------------------
+      *    MODIFICATION / SUPPRESSION CLIENT
+      *    MODIFICATION -- LECTURE PAR CLE PUIS REWRITE EN PLACE
+       ModifierClient.
+           MOVE 0 TO WS-trouve
+           ACCEPT ss-clientID
 
+           OPEN I-O clientFile
+           MOVE clientId TO f-clientId
+           READ clientFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CopierFDversWS
+                   MOVE 1 TO WS-trouve
+           END-READ
+
+           IF WS-trouve = 0 THEN
+               CLOSE clientFile
+               DISPLAY CLEAR-SCREEN
+               DISPLAY 'Client inconnu - aucune modification possible'
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY aff-fiche
+               PERFORM VARYING WS-ixProd FROM 1 BY 1
+                       UNTIL WS-ixProd > nbProduits
+                   DISPLAY intitule(WS-ixProd) SPACE
+                       somme(WS-ixProd) SPACE
+                       dateCreation(WS-ixProd)
+               END-PERFORM
+               ACCEPT ss-nom
+               ACCEPT ss-prenom
+               ACCEPT ss-rue
+               PERFORM GetCodePostal
+               ACCEPT ss-ville
+               PERFORM GetNbProduits
+               PERFORM SaisirProduits
+
+               PERFORM CopierWSversFD
+               REWRITE f-client
+                   INVALID KEY
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY 'Erreur de mise a jour'
+                   NOT INVALID KEY
+                       MOVE 'MODIFICATION' TO WS-auditOperation
+                       PERFORM EnregistrerAudit
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY 'Client modifie avec succes'
+               END-REWRITE
+               CLOSE clientFile
+           END-IF.
+
+      *    SUPPRESSION -- LECTURE PAR CLE PUIS DELETE EN PLACE
+       SupprimerClient.
+           MOVE 0 TO WS-trouve
+           ACCEPT ss-clientID
+
+           OPEN I-O clientFile
+           MOVE clientId TO f-clientId
+           READ clientFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CopierFDversWS
+                   MOVE 1 TO WS-trouve
+           END-READ
+
+           IF WS-trouve = 0 THEN
+               CLOSE clientFile
+               DISPLAY CLEAR-SCREEN
+               DISPLAY 'Client inconnu - aucune suppression possible'
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY aff-fiche
+               PERFORM VARYING WS-ixProd FROM 1 BY 1
+                       UNTIL WS-ixProd > nbProduits
+                   DISPLAY intitule(WS-ixProd) SPACE
+                       somme(WS-ixProd) SPACE
+                       dateCreation(WS-ixProd)
+               END-PERFORM
+               ACCEPT ss-confirm
+
+               IF WS-confirm = 'O' OR WS-confirm = 'o' THEN
+                   DELETE clientFile RECORD
+                       INVALID KEY
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY 'Erreur de suppression'
+                       NOT INVALID KEY
+                           MOVE 'SUPPRESSION' TO WS-auditOperation
+                           PERFORM EnregistrerAudit
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY 'Client supprime avec succes'
+                   END-DELETE
+                   CLOSE clientFile
+               ELSE
+                   CLOSE clientFile
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY 'Suppression annulee'
+               END-IF
+           END-IF.
+
+      *-----------------------
+      *    RAPPORT PRODUITS FINANCIERS PAR VILLE ET PAR INTITULE
+       RapportProduits.
+           MOVE 0 TO WS-nbVilles
+           MOVE 0 TO WS-nbIntitules
+           MOVE 0 TO WS-grandTotal
+           MOVE 'N' TO End-Of-File
+           OPEN INPUT clientFile
            PERFORM UNTIL EOF
                READ clientFile NEXT RECORD INTO f-client
                   AT END SET EOF TO TRUE
                END-READ
-               IF clientId = f-clientId THEN
-                   MOVE f-client TO WS-client
-                   DISPLAY CLEAR-SCREEN
-                   DISPLAY aff-fiche
+               IF NOT EOF THEN
+                   PERFORM CopierFDversWS
+                   PERFORM VARYING WS-ixProd FROM 1 BY 1
+                           UNTIL WS-ixProd > nbProduits
+                       PERFORM AccumulerVille
+                       PERFORM AccumulerIntitule
+                       ADD somme(WS-ixProd) TO WS-grandTotal
+                   END-PERFORM
                END-IF
            END-PERFORM
-               CLOSE clientFile.
+           CLOSE clientFile
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY '-- TOTAUX PAR VILLE --'
+           PERFORM VARYING WS-ixV FROM 1 BY 1
+                   UNTIL WS-ixV > WS-nbVilles
+               DISPLAY WS-villeNom(WS-ixV) SPACE
+                   WS-villeTotal(WS-ixV)
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY '-- TOTAUX PAR PRODUIT --'
+           PERFORM VARYING WS-ixI FROM 1 BY 1
+                   UNTIL WS-ixI > WS-nbIntitules
+               DISPLAY WS-intituleNom(WS-ixI) SPACE
+                   WS-intituleTotal(WS-ixI)
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY '-- TOTAL GENERAL --' SPACE WS-grandTotal.
+
+       AccumulerVille.
+           MOVE 0 TO WS-trouveIndex
+           PERFORM VARYING WS-ixV FROM 1 BY 1
+                   UNTIL WS-ixV > WS-nbVilles
+               IF WS-villeNom(WS-ixV) = ville THEN
+                   ADD somme(WS-ixProd) TO WS-villeTotal(WS-ixV)
+                   MOVE 1 TO WS-trouveIndex
+               END-IF
+           END-PERFORM
+           IF WS-trouveIndex = 0 AND WS-nbVilles < 50 THEN
+               ADD 1 TO WS-nbVilles
+               MOVE ville TO WS-villeNom(WS-nbVilles)
+               MOVE somme(WS-ixProd) TO WS-villeTotal(WS-nbVilles)
+           END-IF.
+
+       AccumulerIntitule.
+           MOVE 0 TO WS-trouveIndex
+           PERFORM VARYING WS-ixI FROM 1 BY 1
+                   UNTIL WS-ixI > WS-nbIntitules
+               IF WS-intituleNom(WS-ixI) = intitule(WS-ixProd) THEN
+                   ADD somme(WS-ixProd) TO WS-intituleTotal(WS-ixI)
+                   MOVE 1 TO WS-trouveIndex
+               END-IF
+           END-PERFORM
+           IF WS-trouveIndex = 0 AND WS-nbIntitules < 50 THEN
+               ADD 1 TO WS-nbIntitules
+               MOVE intitule(WS-ixProd)
+                   TO WS-intituleNom(WS-nbIntitules)
+               MOVE somme(WS-ixProd) TO WS-intituleTotal(WS-nbIntitules)
+           END-IF.
+
+      *-----------------------
+      *    FICHE DE PAYE (PAYROLL)
+       GetEmployeeDetail.
+           ACCEPT ss-nomEmploye
+           ACCEPT ss-prenomEmploye
+           ACCEPT ss-salaireBase
+           ACCEPT ss-typeContrat.
+
+       GetPayPeriod.
+           ACCEPT ss-moisPaie
+           ACCEPT ss-anneePaie
+           ACCEPT ss-primes.
+
+       FichePaieRun.
+           MOVE 0 TO WS-trouve
+           MOVE 'N' TO End-Of-File
+           ACCEPT ss-idEmploye
+
+           OPEN INPUT employeeFile
+           PERFORM UNTIL EOF OR WS-trouve = 1
+               READ employeeFile NEXT RECORD INTO f-employee
+                  AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF
+                   IF idEmploye = f-idEmploye THEN
+                       MOVE f-employee TO WS-employee
+                       MOVE 1 TO WS-trouve
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE employeeFile
+
+           IF WS-trouve = 0 THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY 'Employe inconnu - creation de sa fiche'
+               PERFORM GetEmployeeDetail
+               OPEN EXTEND employeeFile
+                   MOVE WS-employee TO f-employee
+                   WRITE f-employee
+               CLOSE employeeFile
+           END-IF
+
+           DISPLAY CLEAR-SCREEN
+           PERFORM GetPayPeriod
+
+           EVALUATE typeContrat
+               WHEN 'INT'
+                   MOVE .150 TO tauxCotisation
+               WHEN OTHER
+                   MOVE .220 TO tauxCotisation
+           END-EVALUATE
+
+           COMPUTE brutPaie = salaireBase + primes
+           COMPUTE cotisationsPaie ROUNDED =
+               brutPaie * tauxCotisation
+           COMPUTE netPaie = brutPaie - cotisationsPaie
+
+           MOVE idEmploye TO f-ps-idEmploye
+           MOVE nomEmploye TO f-ps-nomEmploye
+           MOVE prenomEmploye TO f-ps-prenomEmploye
+           MOVE moisPaie TO f-ps-moisPaie
+           MOVE anneePaie TO f-ps-anneePaie
+           MOVE brutPaie TO f-ps-brut
+           MOVE cotisationsPaie TO f-ps-cotisations
+           MOVE netPaie TO f-ps-net
+
+           OPEN EXTEND paySlipFile
+               WRITE f-payslip
+           CLOSE paySlipFile
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY aff-paySlip.
 
        END PROGRAM YOUR-PROGRAM-NAME.
